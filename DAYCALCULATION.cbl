@@ -1,38 +1,68 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAYCALCU.
        AUTHOR.     SINEM SEN.
-      *Bu bölüm, programın kimlik bilgilerini içerir. Programın adı 
+      *Bu bölüm, programın kimlik bilgilerini içerir. Programın adı
       *"DAYCALCU" ve yazarı "SINEM SEN" olarak belirtilmiştir.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PRT-LINE ASSIGN TO PRTLINE
                            STATUS CHECK-FILE-PRT.
            SELECT DATE-REC ASSIGN TO DATEREC
                            STATUS CHECK-FILE-DATE.
+           SELECT EXCP-FILE ASSIGN TO EXCPFILE
+                           STATUS CHECK-FILE-EXCP.
+           SELECT CHKPT-FILE ASSIGN TO CHKPTFILE
+                           STATUS CHECK-FILE-CHKPT.
+           SELECT OPTIONAL RESTART-SW ASSIGN TO RESTARTSW
+                           STATUS CHECK-FILE-RSW.
       *Bu bölüm, programın çalışma ortamını ve dosya kontrolünü tanımlar
       *"PRT-LINE" ve "DATE-REC" adında iki dosya tanımlanmıştır.
-      *Dosyaların atamaları ve durum kontrol değişkenleri belirtilmiştir        
-       DATA DIVISION. 
-       FILE SECTION. 
+      *Dosyaların atamaları ve durum kontrol değişkenleri belirtilmiştir
+      *EXCP-FILE geçersiz tarihli DATE-REC kayıtlarını, CHKPT-FILE
+      *işlem devam noktasını ve RESTART-SW yeniden başlatma anahtarını
+      *tutar.
+       DATA DIVISION.
+       FILE SECTION.
        FD  PRT-LINE RECORDING MODE F.
-         01 PRT-LINE-MEMBERS.
-           05 PRT-LINE-NUMBERS       PIC 9(4).
-           05 PRT-LINE-NAME          PIC X(15).
-           05 PRT-LINE-SURNAME       PIC X(15).
-           05 PRT-LINE-BIRTHDAY      PIC 9(8).
-           05 PRT-LINE-TODAY         PIC 9(8).
-           05 PRT-LINE-LIFE          PIC 9(8).
+           COPY PRTLREC.
        FD  DATE-REC RECORDING MODE F.
          01 DATE-REC-MEMBERS.
            05 DATE-REC-NUMBERS       PIC 9(4).
            05 DATE-REC-NAME          PIC X(15).
            05 DATE-REC-SURNAME       PIC X(15).
            05 DATE-REC-BIRTHDAY      PIC 9(8).
+           05 DATE-REC-BIRTHDAY-R REDEFINES DATE-REC-BIRTHDAY.
+             10 DATE-REC-BIRTHDAY-YYYY  PIC 9(4).
+             10 DATE-REC-BIRTHDAY-MM    PIC 9(2).
+             10 DATE-REC-BIRTHDAY-DD    PIC 9(2).
            05 DATE-REC-TODAY         PIC 9(8).
-      *Bu bölüm, programın veri bölümünü tanımlar. "PRT-LINE" ve 
-      *"DATE-REC" dosyalarının alanlarını belirtir. Her bir alanın veri 
-      *tipi ve boyutu (PIC) belirtilmiştir.    
+           05 DATE-REC-TODAY-R REDEFINES DATE-REC-TODAY.
+             10 DATE-REC-TODAY-YYYY    PIC 9(4).
+             10 DATE-REC-TODAY-MM      PIC 9(2).
+             10 DATE-REC-TODAY-DD      PIC 9(2).
+      *Bu bölüm, programın veri bölümünü tanımlar. "PRT-LINE" ve
+      *"DATE-REC" dosyalarının alanlarını belirtir. Her bir alanın veri
+      *tipi ve boyutu (PIC) belirtilmiştir.
+      *PRT-LINE-AGE-YEARS/MONTHS/DAYS, PRT-LINE-LIFE'ın yanında yaşı
+      *yıl/ay/gün olarak da taşır. PRT-LINE-HEADER/TRAILER aynı FD
+      *altında çalıştırma tarihini ve işlenen kayıt sayısını taşıyan
+      *ayrı kayıt düzenleridir. DATE-REC-BIRTHDAY-R/TODAY-R, tarih
+      *doğrulaması ve yaş hesabı için yıl/ay/gün kırılımını sağlar.
+       FD  EXCP-FILE RECORDING MODE F.
+         01 EXCP-FILE-MEMBERS.
+           05 EXCP-FILE-NUMBERS      PIC 9(4).
+           05 EXCP-FILE-NAME         PIC X(15).
+           05 EXCP-FILE-SURNAME      PIC X(15).
+           05 EXCP-FILE-BIRTHDAY     PIC 9(8).
+           05 EXCP-FILE-TODAY        PIC 9(8).
+           05 EXCP-FILE-REASON       PIC 9(2).
+       FD  CHKPT-FILE RECORDING MODE F.
+         01 CHKPT-FILE-MEMBERS.
+           05 CHKPT-FILE-COUNT       PIC 9(7).
+           05 CHKPT-FILE-EXCP-COUNT  PIC 9(7).
+       FD  RESTART-SW RECORDING MODE F.
+         01 RESTART-SW-REC           PIC X(1).
        WORKING-STORAGE SECTION.
        01  VARIABLES.
          05 INT-TODAY        PIC 9(8).
@@ -42,73 +72,471 @@
          05 CHECK-FILE-DATE  PIC 9(2).
            88 CHECK-FILE-DATE-ST   VALUE 00 97.
            88 CHECK-EOF            VALUE 10.
-      *Bu bölüm, programın çalışma değişkenlerini içerir. "INT-TODAY" 
-      *ve "INT-BIRTHDAY" isimli iki tamsayı değişkeni ve 
+         05 CHECK-FILE-EXCP  PIC 9(2).
+           88 CHECK-FILE-EXCP-ST   VALUE 00 97.
+         05 CHECK-FILE-CHKPT PIC 9(2).
+           88 CHECK-FILE-CHKPT-ST  VALUE 00 97.
+         05 CHECK-FILE-RSW   PIC 9(2).
+      *Bu bölüm, programın çalışma değişkenlerini içerir. "INT-TODAY"
+      *ve "INT-BIRTHDAY" isimli iki tamsayı değişkeni ve
       *"CHECK-FILE-PRT", "CHECK-FILE-DATE" ve "CHECK-EOF" isimli kontrol
       * değişkenleri tanımlanmıştır.
+       01  AGE-CALC-FIELDS.
+         05 WS-CHECK-YYYY       PIC 9(4).
+         05 WS-CHECK-MM         PIC 9(2).
+         05 WS-CHECK-DD         PIC 9(2).
+         05 WS-CHECK-VALID-SW   PIC X(1).
+           88 CHECK-DATE-VALID     VALUE 'Y'.
+         05 WS-MAX-DAY           PIC 9(2).
+         05 WS-PROV-YEARS        PIC S9(3).
+         05 WS-ANCHOR-YYYY       PIC 9(4).
+         05 WS-ANCHOR-MM         PIC 9(2).
+         05 WS-ANCHOR-DD         PIC 9(2).
+         05 WS-ANCHOR-DATE       PIC 9(8).
+         05 WS-ANCHOR-INT        PIC 9(8).
+         05 WS-CAND-YYYY         PIC 9(4).
+         05 WS-CAND-MM           PIC 9(2).
+         05 WS-CAND-DD           PIC 9(2).
+         05 WS-CAND-DATE         PIC 9(8).
+         05 WS-CAND-INT          PIC 9(8).
+         05 WS-MONTH-COUNT       PIC 9(2).
+         05 WS-MONTH-LOOP-SW     PIC X(1).
+           88 MORE-MONTHS-TO-ADVANCE VALUE 'Y'.
+      *AGE-CALC-FIELDS, PRT-LINE-AGE-YEARS/MONTHS/DAYS hesabında ve
+      *H309-VALIDATE-CALENDAR-DATE'te kullanılan ortak ara alanlardır.
+      *WS-ANCHOR-YYYY/MM/DD, H320-CALC-AGE-YMD'nin son doğum günü
+      *dönümünü (bugünü aşmayan en yakın yıl+ay dönümünü) tutar;
+      *WS-CAND-YYYY/MM/DD, H322-ADVANCE-ANCHOR-MONTH'un bir sonraki
+      *ay dönümü adayını hesaplamak için kullandığı geçici alandır.
+      *Her iki tarih de WS-ANCHOR-INT/WS-CAND-INT üzerinden
+      *FUNCTION INTEGER-OF-DATE ile tamsayıya çevrilip INT-TODAY ile
+      *karşılaştırılır, böylece ay/gün uzunluğu farklılıkları (28/29/
+      *30/31 gün) gün bazında kesin olarak hesaba katılır.
+       01  VALIDATION-FIELDS.
+         05 WS-VALID-DATE-SW    PIC X(1).
+           88 DATES-VALID          VALUE 'Y'.
+         05 WS-REASON-CODE      PIC 9(2).
+           88 REASON-BAD-BIRTHDAY          VALUE 01.
+           88 REASON-BAD-TODAY             VALUE 02.
+           88 REASON-BIRTHDAY-AFTER-TODAY  VALUE 03.
+         05 WS-EXCEPTION-COUNT  PIC 9(7) VALUE 0.
+      *VALIDATION-FIELDS, H305-VALIDATE-DATES tarafından set edilen
+      *sonuç anahtarı ve DATE-REC-BIRTHDAY/DATE-REC-TODAY geçersiz
+      *çıktığında yazılan EXCP-FILE kayıt sayacını tutar.
+       01  RESTART-FIELDS.
+         05 WS-RECORD-COUNT       PIC 9(7) VALUE 0.
+         05 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1.
+         05 WS-RESTART-SW         PIC X(1) VALUE 'N'.
+           88 RESTART-REQUESTED       VALUE 'Y'.
+         05 WS-RESTART-COUNT      PIC 9(7) VALUE 0.
+         05 WS-PRIOR-DETAIL-COUNT PIC 9(7) VALUE 0.
+      *RESTART-FIELDS, işlenen DATE-REC kaydı sayısını, checkpoint
+      *aralığını ve RESTART-SW anahtar dosyasından okunan yeniden
+      *başlatma isteğini/kaldığı noktayı tutar. WS-PRIOR-DETAIL-COUNT,
+      *H126-VERIFY-RESTART-SYNC'in PRT-LINE'da halihazırda yazılmış
+      *bulduğu detay kaydı sayısıdır; WS-RESTART-COUNT ile
+      *karşılaştırılarak CHKPT-FILE'ın PRT-LINE ile tutarlı olup
+      *olmadığı doğrulanır.
        PROCEDURE DIVISION.
        0001-MAIN-PROCESS.
            PERFORM H100-OPEN-FILES.
            PERFORM H200-PROCESSING UNTIL CHECK-EOF.
            PERFORM H999-EXIT.
-       0001-END. EXIT.       
-      *Bu bölüm, programın işlem adımlarını içerir. Ana işlem adımları 
+       0001-END. EXIT.
+      *Bu bölüm, programın işlem adımlarını içerir. Ana işlem adımları
       *"H100-OPEN-FILES", "H200-PROCESSING" ve "H999-EXIT" olarak
       *belirtilmiştir.
        H100-OPEN-FILES.
            OPEN INPUT DATE-REC.
-           OPEN OUTPUT PRT-LINE.
+           PERFORM H120-CHECK-RESTART.
+           IF RESTART-REQUESTED
+              OPEN EXTEND PRT-LINE
+              OPEN EXTEND EXCP-FILE
+           ELSE
+              OPEN OUTPUT PRT-LINE
+              OPEN OUTPUT EXCP-FILE
+           END-IF.
            PERFORM H110-FILE-CONTROL.
+           IF RESTART-REQUESTED
+              PERFORM H130-SKIP-PROCESSED-RECORDS
+           ELSE
+              PERFORM H140-WRITE-HEADER
+           END-IF.
            READ DATE-REC.
        H100-END. EXIT.
-      *Bu bölüm, dosyaların açılması ve dosya kontrolünün 
-      *gerçekleştirilmesini içerir. "DATE-REC" dosyası giriş olarak 
-      *açılır, "PRT-LINE" dosyası çıktı olarak açılır. 
-      *"H110-FILE-CONTROL" adımı dosya kontrolünü gerçekleştirir. 
+      *Bu bölüm, dosyaların açılması ve dosya kontrolünün
+      *gerçekleştirilmesini içerir. "DATE-REC" dosyası giriş olarak
+      *açılır, "PRT-LINE" dosyası çıktı olarak açılır.
+      *"H110-FILE-CONTROL" adımı dosya kontrolünü gerçekleştirir.
       *Son olarak, ilk kaydı "DATE-REC" dosyasından okur.
+      *RESTART-SW anahtar dosyası bulunursa PRT-LINE ve EXCP-FILE de
+      *CHKPT-FILE gibi OPEN EXTEND ile açılır, böylece önceki koşudan
+      *kalan detay/istisna kayıtları korunur; bu durumda H130,
+      *önceden işlenmiş kayıtları CHKPT-FILE'daki son sayaca kadar
+      *atlar ve ikinci bir başlık kaydı yazılmaz.
        H110-FILE-CONTROL.
            IF (CHECK-FILE-PRT NOT = 97) AND (CHECK-FILE-PRT NOT = 00)
               DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-PRT
               PERFORM H999-EXIT
            END-IF.
            IF (CHECK-FILE-DATE NOT = 97) AND (CHECK-FILE-DATE NOT = 00)
-              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-DATE 
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-DATE
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-EXCP NOT = 97) AND (CHECK-FILE-EXCP NOT = 00)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-EXCP
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-CHKPT NOT = 97) AND
+              (CHECK-FILE-CHKPT NOT = 00)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-CHKPT
               PERFORM H999-EXIT
            END-IF.
        H110-END. EXIT.
-      *Bu bölüm, dosya kontrolünü gerçekleştirir. Dosyaların başarıyla 
-      *açılıp açılmadığını kontrol eder. Eğer dosya açma işlemi 
-      *başarısız olursa ilgili hata kodunu ekrana yazdırır ve programı 
-      *sonlandırır.
+      *Bu bölüm, dosya kontrolünü gerçekleştirir. Dosyaların başarıyla
+      *açılıp açılmadığını kontrol eder. Eğer dosya açma işlemi
+      *başarısız olursa ilgili hata kodunu ekrana yazdırır ve programı
+      *sonlandırır. CHKPT-FILE de PRT-LINE/EXCP-FILE/DATE-REC gibi
+      *zorunlu bir dosyadır; restart mekanizması tamamen ona dayandığı
+      *için o da burada denetlenir.
+       H120-CHECK-RESTART.
+           OPEN INPUT RESTART-SW.
+           IF CHECK-FILE-RSW = 00
+              READ RESTART-SW
+              IF RESTART-SW-REC = 'Y'
+                 MOVE 'Y' TO WS-RESTART-SW
+              END-IF
+              CLOSE RESTART-SW
+           END-IF.
+           IF RESTART-REQUESTED
+              PERFORM H125-READ-LAST-CHECKPOINT
+              PERFORM H126-VERIFY-RESTART-SYNC
+              OPEN EXTEND CHKPT-FILE
+           ELSE
+              OPEN OUTPUT CHKPT-FILE
+           END-IF.
+       H120-END. EXIT.
+      *RESTART-SW dosyası varsa ve içeriği 'Y' ise yeniden başlatma
+      *modu devreye girer; CHKPT-FILE'a devam eden bir işlem gibi
+      *(OPEN EXTEND) yazılmaya devam edilir. H126, CHKPT-FILE'dan
+      *okunan WS-RESTART-COUNT'un PRT-LINE'ın gerçek içeriğiyle
+      *tutarlı olduğunu doğruladıktan sonra devam eder.
+       H125-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE.
+           IF CHECK-FILE-CHKPT-ST
+              PERFORM UNTIL CHECK-FILE-CHKPT = 10
+                 READ CHKPT-FILE
+                 IF CHECK-FILE-CHKPT = 00
+                    MOVE CHKPT-FILE-COUNT      TO WS-RESTART-COUNT
+                    MOVE CHKPT-FILE-EXCP-COUNT TO WS-EXCEPTION-COUNT
+                 END-IF
+              END-PERFORM
+           END-IF.
+           CLOSE CHKPT-FILE.
+       H125-END. EXIT.
+      *CHKPT-FILE, art arda yazılmış checkpoint kayıtlarından oluşan
+      *bir günlüktür; en son yazılan kayıt işlemin kaldığı yeri ve o
+      *ana kadar EXCP-FILE'a yazılmış istisna sayısını verir. Bu sayede
+      *WS-EXCEPTION-COUNT, WS-RECORD-COUNT gibi yeniden başlatmada
+      *sıfırdan değil kaldığı yerden devam eder.
+       H126-VERIFY-RESTART-SYNC.
+           MOVE 0 TO WS-PRIOR-DETAIL-COUNT.
+           OPEN INPUT PRT-LINE.
+           IF CHECK-FILE-PRT-ST
+              PERFORM UNTIL CHECK-FILE-PRT = 10
+                 READ PRT-LINE
+                 IF CHECK-FILE-PRT = 00 AND
+                    PRT-LINE-HDR-ID NOT = 'HDR' AND
+                    PRT-LINE-TRL-ID NOT = 'TRL'
+                    ADD 1 TO WS-PRIOR-DETAIL-COUNT
+                 END-IF
+              END-PERFORM
+           END-IF.
+           CLOSE PRT-LINE.
+           IF WS-PRIOR-DETAIL-COUNT NOT = WS-RESTART-COUNT
+              PERFORM H127-ABORT-RESTART-MISMATCH
+           END-IF.
+       H126-END. EXIT.
+      *PRT-LINE'ı geçici olarak INPUT ile açıp baştan sona okuyarak
+      *içindeki gerçek detay kaydı sayısını (başlık/kuyruk hariç)
+      *sayar ve CHKPT-FILE'dan okunan WS-RESTART-COUNT ile karşılaştırır.
+      *İkisi eşit değilse CHKPT-FILE, PRT-LINE'ın gerçek içeriğiyle
+      *tutarsızdır (örneğin abend sırasında ya da sonrasında
+      *korunamamış veya hiç yazılamamıştır); bu durumda H130'un kaç
+      *kaydı atlayacağını güvenle bilmenin yolu yoktur, bu yüzden
+      *H127-ABORT-RESTART-MISMATCH ile restart, DATE-REC'i baştan
+      *işleyip PRT-LINE'a yinelenen kayıtlar yazmadan önce durdurulur.
+       H127-ABORT-RESTART-MISMATCH.
+           DISPLAY "RESTART ABORTED - CHKPT-FILE OUT OF SYNC WITH "
+              "PRT-LINE. CHECKPOINT COUNT:" WS-RESTART-COUNT
+              " PRT-LINE DETAIL COUNT:" WS-PRIOR-DETAIL-COUNT.
+           CLOSE DATE-REC.
+           STOP RUN.
+       H127-END. EXIT.
+      *CHKPT-FILE ile PRT-LINE arasındaki tutarsızlığı bildirip
+      *programı durdurur. Bu noktada PRT-LINE, EXCP-FILE ve
+      *CHKPT-FILE'ın kalıcı tanıtıcıları henüz (gerçek modlarıyla)
+      *açılmamış olduğundan H999-EXIT'in dosya kapama/trailer yazma
+      *akışı kullanılmaz; yalnızca o ana kadar açık olan DATE-REC
+      *kapatılır.
+       H130-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL CHECK-EOF OR
+                         WS-RECORD-COUNT NOT LESS THAN WS-RESTART-COUNT
+              READ DATE-REC
+              IF NOT CHECK-EOF
+                 ADD 1 TO WS-RECORD-COUNT
+              END-IF
+           END-PERFORM.
+       H130-END. EXIT.
+      *Yeniden başlatmada, DATE-REC daha önce işlenmiş kayıt sayısı
+      *kadar okunarak atlanır; asıl işleme kaldığı yerden devam eder.
+       H140-WRITE-HEADER.
+           MOVE SPACES TO PRT-LINE-HEADER.
+           MOVE 'HDR' TO PRT-LINE-HDR-ID.
+           ACCEPT PRT-LINE-HDR-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE 'DATEREC' TO PRT-LINE-HDR-INPUT-FILE.
+           WRITE PRT-LINE-HEADER.
+       H140-END. EXIT.
+      *Çalışma tarihini ve girdi dosyasının adını taşıyan başlık
+      *kaydı, ilk detay kaydından önce PRT-LINE'a yazılır.
        H200-PROCESSING.
            PERFORM H300-MOVE.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM H210-WRITE-CHECKPOINT
+           END-IF.
            READ DATE-REC.
        H200-END. EXIT.
-      *Bu bölüm, kayıtların işlenmesini sağlar. "H300-MOVE" adımını 
-      *çağırarak veri taşıma ve yaş hesaplama işlemlerini yapar. 
+      *Bu bölüm, kayıtların işlenmesini sağlar. "H300-MOVE" adımını
+      *çağırarak veri taşıma ve yaş hesaplama işlemlerini yapar.
       *Ardından bir sonraki kaydı "DATE-REC" dosyasından okur.
+      *Her WS-CHECKPOINT-INTERVAL kayıtta bir CHKPT-FILE'a işlenen
+      *kayıt sayısı yazılır.
+       H210-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT    TO CHKPT-FILE-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO CHKPT-FILE-EXCP-COUNT.
+           WRITE CHKPT-FILE-MEMBERS.
+       H210-END. EXIT.
+      *CHKPT-FILE-EXCP-COUNT, checkpoint anındaki WS-EXCEPTION-COUNT
+      *değerini de taşır; bu sayede bir yeniden başlatma,
+      *H125-READ-LAST-CHECKPOINT üzerinden PRT-LINE-TRL-EXCP-COUNT'u
+      *da doğru noktadan devam ettirebilir.
        H300-MOVE.
-           COMPUTE INT-TODAY = FUNCTION INTEGER-OF-DATE(DATE-REC-TODAY).
-           COMPUTE INT-BIRTHDAY = FUNCTION INTEGER-OF-DATE
-      -    (DATE-REC-BIRTHDAY).
-           COMPUTE PRT-LINE-LIFE = INT-TODAY - INT-BIRTHDAY.
-           MOVE DATE-REC-NUMBERS   TO PRT-LINE-NUMBERS.
-           MOVE DATE-REC-NAME      TO PRT-LINE-NAME.
-           MOVE DATE-REC-SURNAME   TO PRT-LINE-SURNAME.
-           MOVE DATE-REC-BIRTHDAY  TO PRT-LINE-BIRTHDAY.
-           MOVE DATE-REC-TODAY     TO PRT-LINE-TODAY.
-           WRITE PRT-LINE-MEMBERS.
+           PERFORM H305-VALIDATE-DATES.
+           IF DATES-VALID
+              COMPUTE INT-TODAY =
+                 FUNCTION INTEGER-OF-DATE(DATE-REC-TODAY)
+              COMPUTE INT-BIRTHDAY = FUNCTION INTEGER-OF-DATE
+      -          (DATE-REC-BIRTHDAY)
+              COMPUTE PRT-LINE-LIFE = INT-TODAY - INT-BIRTHDAY
+              PERFORM H320-CALC-AGE-YMD
+              MOVE DATE-REC-NUMBERS   TO PRT-LINE-NUMBERS
+              MOVE DATE-REC-NAME      TO PRT-LINE-NAME
+              MOVE DATE-REC-SURNAME   TO PRT-LINE-SURNAME
+              MOVE DATE-REC-BIRTHDAY  TO PRT-LINE-BIRTHDAY
+              MOVE DATE-REC-TODAY     TO PRT-LINE-TODAY
+              WRITE PRT-LINE-MEMBERS
+           ELSE
+              PERFORM H330-WRITE-EXCEPTION
+           END-IF.
        H300-END. EXIT.
-      *Bu bölüm, kayıtların taşınması ve yaş hesaplamasının 
-      *gerçekleştirildiği adımdır. "INT-TODAY" ve "INT-BIRTHDAY" 
-      *değişkenlerine tarihleri dönüştürerek atanır. Ardından yaş farkı 
-      *hesaplanır. Kayıtlar "PRT-LINE" dosyasına taşınır ve dosyaya 
-      *yazılır.
+      *Bu bölüm, kayıtların taşınması ve yaş hesaplamasının
+      *gerçekleştirildiği adımdır. "INT-TODAY" ve "INT-BIRTHDAY"
+      *değişkenlerine tarihleri dönüştürerek atanır. Ardından yaş farkı
+      *hesaplanır. Kayıtlar "PRT-LINE" dosyasına taşınır ve dosyaya
+      *yazılır. Tarihler geçersizse kayıt EXCP-FILE'a yönlendirilir.
+       H305-VALIDATE-DATES.
+           MOVE 'Y' TO WS-VALID-DATE-SW.
+           MOVE 0 TO WS-REASON-CODE.
+           PERFORM H306-VALIDATE-BIRTHDAY.
+           IF DATES-VALID
+              PERFORM H307-VALIDATE-TODAY
+           END-IF.
+           IF DATES-VALID AND DATE-REC-BIRTHDAY > DATE-REC-TODAY
+              MOVE 'N' TO WS-VALID-DATE-SW
+              SET REASON-BIRTHDAY-AFTER-TODAY TO TRUE
+           END-IF.
+       H305-END. EXIT.
+      *DATE-REC-BIRTHDAY ve DATE-REC-TODAY'in geçerli birer takvim
+      *tarihi olduğunu ve doğum tarihinin bugünden ileride olmadığını
+      *doğrular; sonucu WS-VALID-DATE-SW ve WS-REASON-CODE'a yazar.
+       H306-VALIDATE-BIRTHDAY.
+           MOVE DATE-REC-BIRTHDAY-YYYY TO WS-CHECK-YYYY.
+           MOVE DATE-REC-BIRTHDAY-MM   TO WS-CHECK-MM.
+           MOVE DATE-REC-BIRTHDAY-DD   TO WS-CHECK-DD.
+           PERFORM H309-VALIDATE-CALENDAR-DATE.
+           IF NOT CHECK-DATE-VALID
+              MOVE 'N' TO WS-VALID-DATE-SW
+              SET REASON-BAD-BIRTHDAY TO TRUE
+           END-IF.
+       H306-END. EXIT.
+       H307-VALIDATE-TODAY.
+           MOVE DATE-REC-TODAY-YYYY TO WS-CHECK-YYYY.
+           MOVE DATE-REC-TODAY-MM   TO WS-CHECK-MM.
+           MOVE DATE-REC-TODAY-DD   TO WS-CHECK-DD.
+           PERFORM H309-VALIDATE-CALENDAR-DATE.
+           IF NOT CHECK-DATE-VALID
+              MOVE 'N' TO WS-VALID-DATE-SW
+              SET REASON-BAD-TODAY TO TRUE
+           END-IF.
+       H307-END. EXIT.
+       H309-VALIDATE-CALENDAR-DATE.
+           MOVE 'Y' TO WS-CHECK-VALID-SW.
+           IF WS-CHECK-YYYY < 1900 OR WS-CHECK-MM < 01 OR
+              WS-CHECK-MM > 12 OR WS-CHECK-DD < 01
+              MOVE 'N' TO WS-CHECK-VALID-SW
+           ELSE
+              PERFORM H310-SET-MAX-DAY
+              IF WS-CHECK-DD > WS-MAX-DAY
+                 MOVE 'N' TO WS-CHECK-VALID-SW
+              END-IF
+           END-IF.
+       H309-END. EXIT.
+      *WS-CHECK-YYYY/MM/DD içindeki tarihin takvimsel olarak var
+      *olduğunu (ay 1-12, gün ayın sahip olduğu gün sayısı içinde)
+      *denetler; sonucu CHECK-DATE-VALID koşuluna yazar.
+       H310-SET-MAX-DAY.
+           EVALUATE WS-CHECK-MM
+              WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                 MOVE 31 TO WS-MAX-DAY
+              WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                 MOVE 30 TO WS-MAX-DAY
+              WHEN 02
+                 IF FUNCTION MOD(WS-CHECK-YYYY, 400) = 0
+                    MOVE 29 TO WS-MAX-DAY
+                 ELSE
+                    IF FUNCTION MOD(WS-CHECK-YYYY, 100) = 0
+                       MOVE 28 TO WS-MAX-DAY
+                    ELSE
+                       IF FUNCTION MOD(WS-CHECK-YYYY, 4) = 0
+                          MOVE 29 TO WS-MAX-DAY
+                       ELSE
+                          MOVE 28 TO WS-MAX-DAY
+                       END-IF
+                    END-IF
+                 END-IF
+           END-EVALUATE.
+       H310-END. EXIT.
+      *Şubat ayı için artık yıl kuralını (400/100/4'e bölünebilirlik)
+      *uygulayarak WS-CHECK-YYYY/MM için ayın son gününü belirler.
+       H320-CALC-AGE-YMD.
+           COMPUTE WS-PROV-YEARS =
+              DATE-REC-TODAY-YYYY - DATE-REC-BIRTHDAY-YYYY.
+           IF DATE-REC-TODAY-MM < DATE-REC-BIRTHDAY-MM
+              SUBTRACT 1 FROM WS-PROV-YEARS
+           ELSE
+              IF DATE-REC-TODAY-MM = DATE-REC-BIRTHDAY-MM AND
+                 DATE-REC-TODAY-DD < DATE-REC-BIRTHDAY-DD
+                 SUBTRACT 1 FROM WS-PROV-YEARS
+              END-IF
+           END-IF.
+           PERFORM H321-SET-ANCHOR-DATE.
+           MOVE 0   TO WS-MONTH-COUNT.
+           MOVE 'Y' TO WS-MONTH-LOOP-SW.
+           PERFORM H322-ADVANCE-ANCHOR-MONTH
+              UNTIL NOT MORE-MONTHS-TO-ADVANCE.
+           IF WS-MONTH-COUNT > 11
+              ADD 1 TO WS-PROV-YEARS
+              SUBTRACT 12 FROM WS-MONTH-COUNT
+           END-IF.
+           MOVE WS-PROV-YEARS   TO PRT-LINE-AGE-YEARS.
+           MOVE WS-MONTH-COUNT  TO PRT-LINE-AGE-MONTHS.
+           COMPUTE PRT-LINE-AGE-DAYS = INT-TODAY - WS-ANCHOR-INT.
+       H320-END. EXIT.
+      *Doğum tarihi ile bugünkü tarih arasındaki farkı takvim
+      *yılı/ay/gün olarak hesaplar. Önce tam yıl sayısı WS-PROV-YEARS'a
+      *çıkarılır (bugünün ay/günü doğum ay/gününden önceyse bir eksik
+      *sayılır); ardından H321/H322, doğum gününün bugünü aşmayan en
+      *son yıl dönümünü (WS-ANCHOR-*) bulup bu dönümden başlayarak
+      *bugünü aşmadığı sürece birer ay ilerletir. Kalan gün sayısı,
+      *bulunan son dönüm ile bugün arasındaki gerçek takvim günü
+      *farkıdır (INT-TODAY - WS-ANCHOR-INT); bu sayede 28/29/30/31
+      *günlük ayların uzunluk farkı tek bir sabit ödünç varsayılmadan,
+      *her adımda WS-MAX-DAY üzerinden doğru hesaba katılır.
+       H321-SET-ANCHOR-DATE.
+           COMPUTE WS-ANCHOR-YYYY =
+              DATE-REC-BIRTHDAY-YYYY + WS-PROV-YEARS.
+           MOVE DATE-REC-BIRTHDAY-MM TO WS-ANCHOR-MM.
+           MOVE WS-ANCHOR-YYYY TO WS-CHECK-YYYY.
+           MOVE WS-ANCHOR-MM   TO WS-CHECK-MM.
+           PERFORM H310-SET-MAX-DAY.
+           IF DATE-REC-BIRTHDAY-DD > WS-MAX-DAY
+              MOVE WS-MAX-DAY          TO WS-ANCHOR-DD
+           ELSE
+              MOVE DATE-REC-BIRTHDAY-DD TO WS-ANCHOR-DD
+           END-IF.
+           COMPUTE WS-ANCHOR-DATE =
+              (WS-ANCHOR-YYYY * 10000) + (WS-ANCHOR-MM * 100) +
+              WS-ANCHOR-DD.
+           COMPUTE WS-ANCHOR-INT =
+              FUNCTION INTEGER-OF-DATE(WS-ANCHOR-DATE).
+       H321-END. EXIT.
+      *WS-PROV-YEARS kadar yıl eklenmiş doğum tarihini (gün, hedef
+      *ayın son gününden büyükse o son güne kırpılarak, örn. 29 Şubat
+      *doğumlular için artık olmayan bir yılda 28 Şubat'a) WS-ANCHOR-*
+      *alanlarına ve WS-ANCHOR-INT'e kurar; H322 bu dönümden itibaren
+      *ay bazında ilerler.
+       H322-ADVANCE-ANCHOR-MONTH.
+           IF WS-ANCHOR-MM = 12
+              MOVE 1 TO WS-CAND-MM
+              COMPUTE WS-CAND-YYYY = WS-ANCHOR-YYYY + 1
+           ELSE
+              COMPUTE WS-CAND-MM = WS-ANCHOR-MM + 1
+              MOVE WS-ANCHOR-YYYY TO WS-CAND-YYYY
+           END-IF.
+           MOVE WS-CAND-YYYY TO WS-CHECK-YYYY.
+           MOVE WS-CAND-MM   TO WS-CHECK-MM.
+           PERFORM H310-SET-MAX-DAY.
+           IF DATE-REC-BIRTHDAY-DD > WS-MAX-DAY
+              MOVE WS-MAX-DAY           TO WS-CAND-DD
+           ELSE
+              MOVE DATE-REC-BIRTHDAY-DD TO WS-CAND-DD
+           END-IF.
+           COMPUTE WS-CAND-DATE =
+              (WS-CAND-YYYY * 10000) + (WS-CAND-MM * 100) + WS-CAND-DD.
+           COMPUTE WS-CAND-INT = FUNCTION INTEGER-OF-DATE(WS-CAND-DATE).
+           IF WS-CAND-INT NOT > INT-TODAY
+              MOVE WS-CAND-YYYY TO WS-ANCHOR-YYYY
+              MOVE WS-CAND-MM   TO WS-ANCHOR-MM
+              MOVE WS-CAND-DD   TO WS-ANCHOR-DD
+              MOVE WS-CAND-INT  TO WS-ANCHOR-INT
+              ADD 1 TO WS-MONTH-COUNT
+           ELSE
+              MOVE 'N' TO WS-MONTH-LOOP-SW
+           END-IF.
+       H322-END. EXIT.
+      *WS-ANCHOR-*'dan bir sonraki ay dönümü adayını (gün, o ayın son
+      *gününe kırpılarak) WS-CAND-*'a kurar; aday bugünü aşmıyorsa
+      *WS-ANCHOR-*'a taşınır ve WS-MONTH-COUNT bir artırılır, aşıyorsa
+      *WS-MONTH-LOOP-SW 'N' yapılarak H320'deki PERFORM UNTIL sona
+      *erdirilir.
+       H330-WRITE-EXCEPTION.
+           MOVE DATE-REC-NUMBERS   TO EXCP-FILE-NUMBERS.
+           MOVE DATE-REC-NAME      TO EXCP-FILE-NAME.
+           MOVE DATE-REC-SURNAME   TO EXCP-FILE-SURNAME.
+           MOVE DATE-REC-BIRTHDAY  TO EXCP-FILE-BIRTHDAY.
+           MOVE DATE-REC-TODAY     TO EXCP-FILE-TODAY.
+           MOVE WS-REASON-CODE     TO EXCP-FILE-REASON.
+           WRITE EXCP-FILE-MEMBERS.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       H330-END. EXIT.
+      *Geçersiz tarihli DATE-REC kaydını, nedenini gösteren bir kod
+      *ile birlikte EXCP-FILE'a yazar; iş bu yüzden durmaz, sıradaki
+      *kayda devam eder.
        H999-EXIT.
+           MOVE SPACES TO PRT-LINE-TRAILER.
+           MOVE 'TRL' TO PRT-LINE-TRL-ID.
+           MOVE WS-RECORD-COUNT TO PRT-LINE-TRL-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO PRT-LINE-TRL-EXCP-COUNT.
+           WRITE PRT-LINE-TRAILER.
+           PERFORM H210-WRITE-CHECKPOINT.
            CLOSE DATE-REC.
            CLOSE PRT-LINE.
-       H999-END. EXIT.
+           CLOSE EXCP-FILE.
+           CLOSE CHKPT-FILE.
            STOP RUN.
-      *Bu bölüm, programın sonlandırılmasını sağlar. 
-      *Dosyalar kapatılır ve program sonlandırılır.
-           
\ No newline at end of file
+       H999-END. EXIT.
+      *Bu bölüm, programın sonlandırılmasını sağlar.
+      *Dosyalar kapatılır ve program sonlandırılır. Kapanmadan önce
+      *işlenen toplam kayıt sayısını taşıyan bir kuyruk (trailer)
+      *kaydı PRT-LINE'a yazılır ve son bir checkpoint kaydedilir.
