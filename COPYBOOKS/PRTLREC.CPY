@@ -0,0 +1,23 @@
+      *PRT-LINE'ın kayıt düzenleri. DAYCALCU bu dosyayı yazar,
+      *AGESUMRY gibi PRT-LINE'ı okuyan raporlama programları da aynı
+      *düzeni kullanmak için bu kopya kitabını COPY eder.
+         01 PRT-LINE-MEMBERS.
+           05 PRT-LINE-NUMBERS       PIC 9(4).
+           05 PRT-LINE-NAME          PIC X(15).
+           05 PRT-LINE-SURNAME       PIC X(15).
+           05 PRT-LINE-BIRTHDAY      PIC 9(8).
+           05 PRT-LINE-TODAY         PIC 9(8).
+           05 PRT-LINE-LIFE          PIC 9(8).
+           05 PRT-LINE-AGE-YEARS     PIC 9(3).
+           05 PRT-LINE-AGE-MONTHS    PIC 9(2).
+           05 PRT-LINE-AGE-DAYS      PIC 9(2).
+         01 PRT-LINE-HEADER.
+           05 PRT-LINE-HDR-ID          PIC X(3).
+           05 PRT-LINE-HDR-RUN-DATE    PIC 9(8).
+           05 PRT-LINE-HDR-INPUT-FILE  PIC X(20).
+           05 FILLER                   PIC X(34).
+         01 PRT-LINE-TRAILER.
+           05 PRT-LINE-TRL-ID          PIC X(3).
+           05 PRT-LINE-TRL-COUNT       PIC 9(7).
+           05 PRT-LINE-TRL-EXCP-COUNT  PIC 9(7).
+           05 FILLER                   PIC X(48).
