@@ -0,0 +1,21 @@
+      *Alfa-saysal para birimi dönüm tablosu. INP-FILE-DVZ'nin, üst
+      *sistemlerin bizim iç saysal DVZ deerlerimizi önceden
+      *kodlamasn gerektirmek yerine standart ISO 4217 alfa kodunu
+      *tamasn salar.
+       01  WS-CCY-XWALK-DATA.
+           05 FILLER PIC X(6) VALUE 'USD840'.
+           05 FILLER PIC X(6) VALUE 'EUR978'.
+           05 FILLER PIC X(6) VALUE 'TRY949'.
+           05 FILLER PIC X(6) VALUE 'GBP826'.
+           05 FILLER PIC X(6) VALUE 'JPY392'.
+           05 FILLER PIC X(6) VALUE 'CHF756'.
+           05 FILLER PIC X(6) VALUE 'CAD124'.
+           05 FILLER PIC X(6) VALUE 'AUD036'.
+           05 FILLER PIC X(6) VALUE 'SEK752'.
+           05 FILLER PIC X(6) VALUE 'NOK578'.
+       01  WS-CCY-XWALK REDEFINES WS-CCY-XWALK-DATA.
+           05 WS-CCY-ENTRY OCCURS 10 TIMES INDEXED BY CCY-IDX.
+              10 WS-CCY-ALPHA      PIC X(3).
+              10 WS-CCY-NUMERIC    PIC 9(3).
+       01  WS-CCY-FOUND-SW         PIC X(1) VALUE 'N'.
+           88 CCY-FOUND                VALUE 'Y'.
