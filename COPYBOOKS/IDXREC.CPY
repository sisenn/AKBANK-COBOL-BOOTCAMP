@@ -0,0 +1,11 @@
+      *IDX-FILE'n kayt düzeni. ODEV003, hesaplar IDX-FILE-KEY
+      *(ID+DVZ) ile arar; BALRPT ise eik raporlamas için ayn
+      *dosyay IDX-FILE-BALANCE alternatif anahtaryla dolar.
+         01 IDX-FILE-MEMBERS.
+           05 IDX-FILE-KEY.
+             10 IDX-FILE-ID          PIC S9(5)  COMP-3.
+             10 IDX-FILE-DVZ         PIC S9(3)  COMP.
+           05 IDX-FILE-NAME          PIC X(15).
+           05 IDX-FILE-SURNAME       PIC X(15).
+           05 IDX-FILE-DATE          PIC S9(7)  COMP-3.
+           05 IDX-FILE-BALANCE       PIC S9(15) COMP-3.
