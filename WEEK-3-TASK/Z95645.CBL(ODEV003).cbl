@@ -11,12 +11,24 @@
                            STATUS CHECK-FILE-OUTPUT.
            SELECT IDX-FILE ASSIGN TO IDXFILE
                            ORGANIZATION IS INDEXED
-                           ACCESS RANDOM
+                           ACCESS DYNAMIC
                            RECORD KEY IDX-FILE-KEY
+                           ALTERNATE RECORD KEY IDX-FILE-BALANCE
+                             WITH DUPLICATES
                            STATUS CHECK-FILE-INDEX.
-      *Bu dosya tanmlamalar, programn verileri giri dosyasndan
-      *okumas, çk dosyasna yazmas ve dizinli dosyay kullanarak
-      *rastgele eriim salamas için gereken bilgileri salar.
+           SELECT REJ-FILE ASSIGN TO REJFILE
+                           STATUS CHECK-FILE-REJECT.
+           SELECT CTL-RPT ASSIGN TO CTLRPT
+                           STATUS CHECK-FILE-CTLRPT.
+           SELECT OPTIONAL MODE-SW ASSIGN TO MODESW
+                           STATUS CHECK-FILE-MODESW.
+      *----
+      *REJ-FILE, IDX-FILE'da elemesi bulunamayan ya da para birimi kodu
+      *tannamayan INP-FILE kaytlarn tar; hesap ana dosyas ekibi bunlar
+      *bu dosyadan takip eder. CTL-RPT, çalmann sonundaki kontrol
+      *toplamlarn tar. MODE-SW, H300-MOVE'un rastgele eriimli aramasn
+      *(varsaylan) ya da, INP-FILE önceden ID/DVZ'ye göre sralanmsa,
+      *H400-SEQ-PROCESS'in IDX-FILE üzerindeki sral eletirmesini seçer.
        DATA DIVISION.
        FILE SECTION.
        FD  INP-FILE RECORDING MODE F.
@@ -32,16 +44,25 @@
            05 OUT-FILE-DATE          PIC 9(8).
            05 OUT-FILE-BALANCE       PIC 9(15).
        FD  IDX-FILE.
-         01 IDX-FILE-MEMBERS.
-           05 IDX-FILE-KEY.
-             10 IDX-FILE-ID          PIC S9(5)  COMP-3.
-             10 IDX-FILE-DVZ         PIC S9(3)  COMP.
-           05 IDX-FILE-NAME          PIC X(15).
-           05 IDX-FILE-SURNAME       PIC X(15).
-           05 IDX-FILE-DATE          PIC S9(7)  COMP-3.
-           05 IDX-FILE-BALANCE       PIC S9(15) COMP-3.
-      *Buradaki tanmlamalar, programn çalmas için kullanlacak olan
-      *giri, çk ve dizinli dosyalarn kayt yaplarn belirtir:
+           COPY IDXREC.
+       FD  REJ-FILE RECORDING MODE F.
+         01 REJ-FILE-MEMBERS.
+           05 REJ-FILE-ID            PIC X(5).
+           05 REJ-FILE-DVZ           PIC X(3).
+           05 REJ-FILE-REASON        PIC X(1).
+      *REJ-FILE-REASON, INP-FILE-ID/INP-FILE-DVZ eine karlk gelen bir
+      *IDX-FILE kayd bulunamadnda 'X', INP-FILE-DVZ tannan bir saysal
+      *ya da karlk tablosundaki bir alfa para birimi kodu olmadnda 'C'
+      *deerini alr.
+       FD  CTL-RPT RECORDING MODE F.
+         01 CTL-RPT-MEMBERS.
+           05 CTL-RPT-VALID-COUNT    PIC 9(7).
+           05 CTL-RPT-BALANCE-TOTAL  PIC 9(17).
+           05 CTL-RPT-REJECT-COUNT   PIC 9(7).
+       FD  MODE-SW RECORDING MODE F.
+         01 MODE-SW-REC              PIC X(1).
+      *Buradaki tanmlamalar, programn çalmas için kullanlacak olan
+      *giri, çk ve dizinli dosyalarn kayt yaplarn belirtir:
        WORKING-STORAGE SECTION.
        01  CONTROL-STATEMENTS.
          05 CHECK-FILE-INPUT       PIC 9(2).
@@ -51,31 +72,76 @@
            88 OUTPUT-FILE-SUCCESS  VALUE 00 97.
          05 CHECK-FILE-INDEX       PIC 9(2).
            88 INDEX-FILE-SUCCESS   VALUE 00 97.
+           88 INDEX-FILE-EOF       VALUE 10.
+         05 CHECK-FILE-REJECT      PIC 9(2).
+           88 REJECT-FILE-SUCCESS  VALUE 00 97.
+         05 CHECK-FILE-CTLRPT      PIC 9(2).
+           88 CTLRPT-FILE-SUCCESS  VALUE 00 97.
+         05 CHECK-FILE-MODESW      PIC 9(2).
          05 INT-DATE               PIC 9(7).
          05 GREG-DATE              PIC 9(8).
-      *Bu kontrol deikenleri, programn dosya ilemlerini izlemek ve
-      *durumlarna göre program akn yönlendirmek için kullanlr.
-      *Örnein, giri dosyasnn sonuna gelindiinde veya çk
-      *dosyasna yazma ilemi baarsz olduunda ilgili durumlar
-      *belirlemek ve buna göre programn davrann kontrol etmek için
-      *kullanlabilirler.
+      *Bu kontrol deikenleri, programn dosya ilemlerini izlemek ve
+      *durumlarna göre program akn yönlendirmek için kullanlr.
+      *Örnein, giri dosyasnn sonuna gelindiinde veya çk
+      *dosyasna yazma ilemi baarsz olduunda ilgili durumlar
+      *belirlemek ve buna göre programn davrann kontrol etmek için
+      *kullanlabilirler.
+       01  CONTROL-TOTALS.
+         05 WS-VALID-COUNT         PIC 9(7)  VALUE 0.
+         05 WS-BALANCE-TOTAL       PIC 9(17) VALUE 0.
+         05 WS-REJECT-COUNT        PIC 9(7)  VALUE 0.
+      *CONTROL-TOTALS, çalma boyunca eleen kayt saysn, OUT-FILE-BALANCE
+      *toplamn ve reddedilen kayt saysn biriktirir; böylece H999-EXIT
+      *bunlar OUT-FILE üzerinde ikinci bir geçi yapmadan CTL-RPT'ye
+      *yazabilir.
+       01  PROCESS-MODE-FIELDS.
+         05 WS-PROCESS-MODE        PIC X(1) VALUE 'R'.
+           88 SEQUENTIAL-MODE          VALUE 'S'.
+       01  SEQ-MATCH-FIELDS.
+         05 WS-SEQ-INP-ID          PIC S9(5).
+         05 WS-SEQ-INP-DVZ         PIC S9(3).
+      *SEQ-MATCH-FIELDS, H400-SEQ-PROCESS'in IDX-FILE-ID/IDX-FILE-DVZ
+      *(önce ID, sonra DVZ) ile karlatrabilmesi için güncel INP-FILE
+      *kaydnn anahtarn ayrk saysal alanlar halinde tutar; bu sayede
+      *IDX-FILE ileri yönde adm adm taranabilir.
+       01  CURRENCY-WORK-FIELDS.
+         05 WS-TRANSLATED-DVZ      PIC S9(3).
+      *H305-TRANSLATE-CURRENCY sonucunu her zaman WS-TRANSLATED-DVZ'ye
+      *yazar, dorudan IDX-FILE-DVZ'ye deil: H300-MOVE'da IDX-FILE-DVZ
+      *rastgele READ için kurulan anahtarn bir parçasdr, H400-SEQ-
+      *PROCESS'te ise sral taramadan az önce alnan IDX-FILE kaydnn
+      *DVZ'sini tar ve INP-FILE tarafnn çevrilen deeriyle üzerine
+      *yazlmamaldr.
+       COPY CURRENCY.
        PROCEDURE DIVISION.
        0001-MAIN-PROCESS.
            PERFORM H100-OPEN-FILES.
-           PERFORM H300-MOVE UNTIL INPUT-FILE-EOF.
+           IF SEQUENTIAL-MODE
+              PERFORM H400-SEQ-PROCESS UNTIL INPUT-FILE-EOF
+           ELSE
+              PERFORM H300-MOVE UNTIL INPUT-FILE-EOF
+           END-IF.
            PERFORM H999-EXIT.
        0001-END. EXIT.
-      *Bu bölümdeki etiketler, program içindeki farkl noktalara
-      *referans oluturarak ilem süreçlerini belirlemek için kullanlr
-      *Her etiketin altnda tanmlanan süreçler, belirli bir görevi
-      *yerine getiren ve programn ilevselliini salayan kod
-      *bloklardr.
+      *Bu bölümdeki etiketler, program içindeki farkl noktalara
+      *referans oluturarak ilem süreçlerini belirlemek için kullanlr
+      *Her etiketin altnda tanmlanan süreçler, belirli bir görevi
+      *yerine getiren ve programn ilevselliini salayan kod
+      *bloklardr.
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
            OPEN OUTPUT OUT-FILE.
            OPEN INPUT  IDX-FILE.
+           OPEN OUTPUT REJ-FILE.
+           OPEN OUTPUT CTL-RPT.
            PERFORM H110-FILE-CONTROL.
+           PERFORM H120-CHECK-MODE.
            READ INP-FILE.
+           IF SEQUENTIAL-MODE
+              READ IDX-FILE NEXT RECORD
+                 AT END SET INDEX-FILE-EOF TO TRUE
+              END-READ
+           END-IF.
        H100-END. EXIT.
       *-----
        H110-FILE-CONTROL.
@@ -92,18 +158,85 @@
               DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-INDEX
               PERFORM H999-EXIT
            END-IF.
+           IF (CHECK-FILE-REJECT NOT = 97) AND
+      -       (CHECK-FILE-REJECT NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-REJECT
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-CTLRPT NOT = 97) AND
+      -       (CHECK-FILE-CTLRPT NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-CTLRPT
+              PERFORM H999-EXIT
+           END-IF.
        H110-END. EXIT.
       *-----
+       H120-CHECK-MODE.
+           OPEN INPUT MODE-SW.
+           IF CHECK-FILE-MODESW = 00
+              READ MODE-SW
+              IF MODE-SW-REC = 'S'
+                 MOVE 'S' TO WS-PROCESS-MODE
+              END-IF
+              CLOSE MODE-SW
+           END-IF.
+       H120-END. EXIT.
+      *MODE-SW, tek karakterlik istee bal bir kontrol dosyasdr. Var
+      *olduunda ve içerii 'S' olduunda, ay sonu tipi çalmalar (INP-FILE
+      *önceden ID/DVZ'ye göre sralanm) kayt bana rastgele READ yerine
+      *sral eletirme yolunu kullanr.
        H300-MOVE.
-           COMPUTE IDX-FILE-ID=FUNCTION NUMVAL (INP-FILE-ID)
-           COMPUTE IDX-FILE-DVZ=FUNCTION NUMVAL (INP-FILE-DVZ)
-           READ IDX-FILE KEY IS IDX-FILE-KEY
-           INVALID KEY PERFORM WRONG-RECORD
-           NOT INVALID KEY PERFORM VALID-RECORD.
+           PERFORM H305-TRANSLATE-CURRENCY.
+           IF CCY-FOUND
+              COMPUTE IDX-FILE-ID = FUNCTION NUMVAL (INP-FILE-ID)
+              MOVE WS-TRANSLATED-DVZ TO IDX-FILE-DVZ
+              READ IDX-FILE KEY IS IDX-FILE-KEY
+                 INVALID KEY PERFORM WRONG-RECORD
+                 NOT INVALID KEY PERFORM VALID-RECORD
+              END-READ
+           ELSE
+              PERFORM BAD-CURRENCY-RECORD
+           END-IF.
        H300-END. EXIT.
+      *-----
+       H305-TRANSLATE-CURRENCY.
+           MOVE 'N' TO WS-CCY-FOUND-SW.
+           IF INP-FILE-DVZ IS NUMERIC
+              COMPUTE WS-TRANSLATED-DVZ = FUNCTION NUMVAL (INP-FILE-DVZ)
+              MOVE 'Y' TO WS-CCY-FOUND-SW
+           ELSE
+              SET CCY-IDX TO 1
+              SEARCH WS-CCY-ENTRY
+                 AT END
+                    MOVE 'N' TO WS-CCY-FOUND-SW
+                 WHEN WS-CCY-ALPHA (CCY-IDX) = INP-FILE-DVZ
+                    MOVE WS-CCY-NUMERIC (CCY-IDX) TO WS-TRANSLATED-DVZ
+                    MOVE 'Y' TO WS-CCY-FOUND-SW
+              END-SEARCH
+           END-IF.
+       H305-END. EXIT.
+      *H305-TRANSLATE-CURRENCY, INP-FILE-DVZ'nin eski tip saysal kodu
+      *(zaten rakam) ya da WS-CCY-ENTRY'de (COPY CURRENCY) aranan
+      *standart bir alfa para birimi kodunu tamasna izin verir; böylece
+      *üst sistemlerin bizim iç saysal DVZ deerlerimizi önceden
+      *kodlamasna gerek kalmaz.
+       BAD-CURRENCY-RECORD.
+           DISPLAY 'UNKNOWN CURRENCY CODE' INP-FILE-DVZ
+                   ' FOR ID ' INP-FILE-ID.
+           MOVE INP-FILE-ID  TO REJ-FILE-ID.
+           MOVE INP-FILE-DVZ TO REJ-FILE-DVZ.
+           MOVE 'C'          TO REJ-FILE-REASON.
+           WRITE REJ-FILE-MEMBERS.
+           ADD 1 TO WS-REJECT-COUNT.
+           READ INP-FILE.
+       BAD-CURRENCY-END. EXIT.
       *-----
        WRONG-RECORD.
            DISPLAY 'WRONG RECORD' IDX-FILE-KEY.
+           MOVE INP-FILE-ID  TO REJ-FILE-ID.
+           MOVE INP-FILE-DVZ TO REJ-FILE-DVZ.
+           MOVE 'X'          TO REJ-FILE-REASON.
+           WRITE REJ-FILE-MEMBERS.
+           ADD 1 TO WS-REJECT-COUNT.
            READ INP-FILE.
        WRONG-END. EXIT.
       *-----
@@ -117,12 +250,62 @@
            MOVE GREG-DATE        TO OUT-FILE-DATE.
            MOVE IDX-FILE-BALANCE TO OUT-FILE-BALANCE.
            WRITE OUT-FILE-MEMBERS.
+           ADD 1 TO WS-VALID-COUNT.
+           ADD OUT-FILE-BALANCE TO WS-BALANCE-TOTAL.
            READ INP-FILE.
        VALID-END. EXIT.
+      *-----
+       H400-SEQ-PROCESS.
+           MOVE FUNCTION NUMVAL (INP-FILE-ID) TO WS-SEQ-INP-ID.
+           PERFORM H305-TRANSLATE-CURRENCY.
+           IF NOT CCY-FOUND
+              PERFORM BAD-CURRENCY-RECORD
+           ELSE
+              MOVE WS-TRANSLATED-DVZ TO WS-SEQ-INP-DVZ
+              EVALUATE TRUE
+                 WHEN INDEX-FILE-EOF
+                    PERFORM WRONG-RECORD
+                 WHEN WS-SEQ-INP-ID < IDX-FILE-ID
+                    PERFORM WRONG-RECORD
+                 WHEN WS-SEQ-INP-ID = IDX-FILE-ID AND
+                      WS-SEQ-INP-DVZ < IDX-FILE-DVZ
+                    PERFORM WRONG-RECORD
+                 WHEN WS-SEQ-INP-ID > IDX-FILE-ID OR
+                      (WS-SEQ-INP-ID = IDX-FILE-ID AND
+                       WS-SEQ-INP-DVZ > IDX-FILE-DVZ)
+                    READ IDX-FILE NEXT RECORD
+                       AT END SET INDEX-FILE-EOF TO TRUE
+                    END-READ
+                 WHEN OTHER
+                    PERFORM VALID-RECORD
+                    IF NOT INPUT-FILE-EOF
+                       READ IDX-FILE NEXT RECORD
+                          AT END SET INDEX-FILE-EOF TO TRUE
+                       END-READ
+                    END-IF
+              END-EVALUATE
+           END-IF.
+       H400-END. EXIT.
+      *H400-SEQ-PROCESS, H300-MOVE'un rastgele READ'ine alternatif olan
+      *sral eletirme admdr. INP-FILE'n IDX-FILE'n anahtar srasna uyacak
+      *ekilde ID/DVZ'ye göre artan srada önceden sralandn varsayar ve
+      *her INP-FILE kaydnda rastgele eriim maliyeti ödemek yerine iki
+      *dosyay birlikte ileri tarar. VALID-RECORD ve WRONG-RECORD, her
+      *çarda tek bir deerlendirmeyle iki dosyay e zamanl tutmak için
+      *bir sonraki INP-FILE kaydn okur.
       *----
        H999-EXIT.
+           MOVE WS-VALID-COUNT    TO CTL-RPT-VALID-COUNT.
+           MOVE WS-BALANCE-TOTAL  TO CTL-RPT-BALANCE-TOTAL.
+           MOVE WS-REJECT-COUNT   TO CTL-RPT-REJECT-COUNT.
+           WRITE CTL-RPT-MEMBERS.
+           DISPLAY 'CONTROL TOTALS - VALID: ' WS-VALID-COUNT
+                   ' BALANCE: ' WS-BALANCE-TOTAL
+                   ' REJECTED: ' WS-REJECT-COUNT.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            CLOSE IDX-FILE.
+           CLOSE REJ-FILE.
+           CLOSE CTL-RPT.
            STOP RUN.
        H999-END. EXIT.
