@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRPT.
+       AUTHOR.     SINEM SEN.
+      *-----
+      *BALRPT, IDX-FILE-BALANCE deeri THRESHCTL'deki eik deerine
+      *eit veya ondan büyük olan her IDX-FILE hesabn listeler;
+      *dosyay birincil ID+DVZ anahtaryla batan sona taramak yerine
+      *IDX-FILE-BALANCE alternatif anahtaryla dolar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION IS INDEXED
+                           ACCESS DYNAMIC
+                           RECORD KEY IDX-FILE-KEY
+                           ALTERNATE RECORD KEY IDX-FILE-BALANCE
+                             WITH DUPLICATES
+                           STATUS CHECK-FILE-INDEX.
+           SELECT BAL-RPT ASSIGN TO BALRPT
+                           STATUS CHECK-FILE-RPT.
+           SELECT OPTIONAL THRESH-CTL ASSIGN TO THRESHCTL
+                           STATUS CHECK-FILE-THRESH.
+      *-----
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  BAL-RPT RECORDING MODE F.
+         01 BAL-RPT-LINE              PIC X(80).
+       FD  THRESH-CTL RECORDING MODE F.
+         01 THRESH-CTL-REC            PIC 9(15).
+       WORKING-STORAGE SECTION.
+       01  CONTROL-STATEMENTS.
+         05 CHECK-FILE-INDEX       PIC 9(2).
+           88 INDEX-FILE-SUCCESS   VALUE 00 97.
+           88 INDEX-FILE-EOF       VALUE 10.
+         05 CHECK-FILE-RPT         PIC 9(2).
+           88 RPT-FILE-SUCCESS     VALUE 00 97.
+         05 CHECK-FILE-THRESH      PIC 9(2).
+      *CONTROL-STATEMENTS izler dosya açma sonuçlarını ve
+      *IDX-FILE'ın alternate key sırasında sonuna gelinip
+      *gelinmediğini.
+       01  REPORT-FIELDS.
+         05 WS-THRESHOLD           PIC 9(15) VALUE 0.
+         05 WS-MATCH-COUNT         PIC 9(7)  VALUE 0.
+         05 WS-ID-ED               PIC ZZZZ9.
+         05 WS-DVZ-ED              PIC ZZ9.
+         05 WS-BALANCE-ED          PIC Z(14)9.
+         05 WS-COUNT-ED            PIC ZZZ,ZZ9.
+      *WS-THRESHOLD, THRESH-CTL'den (varsa) okunan alt sınırı;
+      *bulunmazsa 0 kalır ve dosyadaki tüm hesaplar listelenir.
+       PROCEDURE DIVISION.
+       0001-MAIN-PROCESS.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESSING UNTIL INDEX-FILE-EOF.
+           PERFORM H900-WRITE-TRAILER.
+           PERFORM H999-EXIT.
+       0001-END. EXIT.
+      *-----
+       H100-OPEN-FILES.
+           OPEN INPUT  IDX-FILE.
+           OPEN OUTPUT BAL-RPT.
+           PERFORM H110-FILE-CONTROL.
+           PERFORM H120-READ-THRESHOLD.
+           MOVE WS-THRESHOLD TO IDX-FILE-BALANCE.
+           START IDX-FILE KEY IS NOT LESS THAN IDX-FILE-BALANCE
+              INVALID KEY SET INDEX-FILE-EOF TO TRUE
+           END-START.
+           IF NOT INDEX-FILE-EOF
+              READ IDX-FILE NEXT RECORD
+                 AT END SET INDEX-FILE-EOF TO TRUE
+              END-READ
+           END-IF.
+       H100-END. EXIT.
+      *-----
+       H110-FILE-CONTROL.
+           IF (CHECK-FILE-INDEX NOT = 97) AND (CHECK-FILE-INDEX NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-INDEX
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-RPT NOT = 97) AND (CHECK-FILE-RPT NOT = 0)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-RPT
+              PERFORM H999-EXIT
+           END-IF.
+       H110-END. EXIT.
+      *-----
+       H120-READ-THRESHOLD.
+           OPEN INPUT THRESH-CTL.
+           IF CHECK-FILE-THRESH = 00
+              READ THRESH-CTL
+              IF CHECK-FILE-THRESH = 00
+                 MOVE THRESH-CTL-REC TO WS-THRESHOLD
+              END-IF
+              CLOSE THRESH-CTL
+           END-IF.
+       H120-END. EXIT.
+      *THRESH-CTL, isteğe bağlı, tek kayıtlık bir kontrol dosyasıdır;
+      *raporun alt bakiye sınırını taşır. Bulunmazsa eşik 0 kalır ve
+      *tüm hesaplar raporlanır.
+       H200-PROCESSING.
+           PERFORM H300-WRITE-DETAIL.
+           READ IDX-FILE NEXT RECORD
+              AT END SET INDEX-FILE-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+       H300-WRITE-DETAIL.
+           ADD 1 TO WS-MATCH-COUNT.
+           MOVE SPACES TO BAL-RPT-LINE.
+           MOVE IDX-FILE-ID TO WS-ID-ED.
+           MOVE IDX-FILE-DVZ TO WS-DVZ-ED.
+           MOVE IDX-FILE-BALANCE TO WS-BALANCE-ED.
+           STRING WS-ID-ED ' ' WS-DVZ-ED '  ' IDX-FILE-NAME
+              ' ' IDX-FILE-SURNAME '  ' WS-BALANCE-ED
+              DELIMITED BY SIZE INTO BAL-RPT-LINE.
+           WRITE BAL-RPT-LINE.
+       H300-END. EXIT.
+       H900-WRITE-TRAILER.
+           MOVE WS-MATCH-COUNT TO WS-COUNT-ED.
+           MOVE SPACES TO BAL-RPT-LINE.
+           STRING 'ACCOUNTS AT OR OVER THRESHOLD: ' WS-COUNT-ED
+              DELIMITED BY SIZE INTO BAL-RPT-LINE.
+           WRITE BAL-RPT-LINE.
+       H900-END. EXIT.
+       H999-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE BAL-RPT.
+           STOP RUN.
+       H999-END. EXIT.
