@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGESUMRY.
+       AUTHOR.     SINEM SEN.
+      *Bu program, DAYCALCU'nun ürettiği PRT-LINE dosyasını okuyarak
+      *kişileri yaş aralıklarına (18 altı, 18-35, 36-60, 60 üstü)
+      *göre sayar ve SUMM-RPT'ye bir dağılım raporu yazar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRT-LINE ASSIGN TO PRTLINE
+                           STATUS CHECK-FILE-PRT.
+           SELECT SUMM-RPT ASSIGN TO SUMMRPT
+                           STATUS CHECK-FILE-RPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRT-LINE RECORDING MODE F.
+           COPY PRTLREC.
+       FD  SUMM-RPT RECORDING MODE F.
+         01 SUMM-RPT-LINE             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  CONTROL-STATEMENTS.
+         05 CHECK-FILE-PRT   PIC 9(2).
+           88 CHECK-FILE-PRT-ST    VALUE 00 97.
+           88 CHECK-EOF            VALUE 10.
+         05 CHECK-FILE-RPT   PIC 9(2).
+           88 CHECK-FILE-RPT-ST    VALUE 00 97.
+      *Bu kontrol değişkenleri, dosya açma sonuçlarını ve PRT-LINE'ın
+      *sonuna gelinip gelinmediğini izlemek için kullanılır.
+       01  BRACKET-COUNTERS.
+         05 WS-TOTAL-COUNT        PIC 9(7) VALUE 0.
+         05 WS-UNDER-18-COUNT     PIC 9(7) VALUE 0.
+         05 WS-18-35-COUNT        PIC 9(7) VALUE 0.
+         05 WS-36-60-COUNT        PIC 9(7) VALUE 0.
+         05 WS-OVER-60-COUNT      PIC 9(7) VALUE 0.
+       01  REPORT-FIELDS.
+         05 WS-BRACKET-COUNT      PIC 9(7).
+         05 WS-PERCENT            PIC 999V99.
+         05 WS-PERCENT-ED         PIC ZZ9.99.
+         05 WS-COUNT-ED           PIC ZZZ,ZZ9.
+      *BRACKET-COUNTERS, PRT-LINE-AGE-YEARS'a göre her yaş
+      *aralığındaki kişi sayısını biriktirir. REPORT-FIELDS, yüzde ve
+      *sayaçların rapor satırlarına basılmış halini tutar.
+       PROCEDURE DIVISION.
+       0001-MAIN-PROCESS.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESSING UNTIL CHECK-EOF.
+           PERFORM H900-WRITE-REPORT.
+           PERFORM H999-EXIT.
+       0001-END. EXIT.
+      *Ana akış: dosyaları açar, PRT-LINE'daki her detay kaydını
+      *H200-PROCESSING ile sınıflandırır, sona gelince özet raporu
+      *yazar ve dosyaları kapatır.
+       H100-OPEN-FILES.
+           OPEN INPUT PRT-LINE.
+           OPEN OUTPUT SUMM-RPT.
+           PERFORM H110-FILE-CONTROL.
+           READ PRT-LINE.
+       H100-END. EXIT.
+       H110-FILE-CONTROL.
+           IF (CHECK-FILE-PRT NOT = 97) AND (CHECK-FILE-PRT NOT = 00)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-PRT
+              PERFORM H999-EXIT
+           END-IF.
+           IF (CHECK-FILE-RPT NOT = 97) AND (CHECK-FILE-RPT NOT = 00)
+              DISPLAY "FILE NOT OPENED. ERROR CODE:" CHECK-FILE-RPT
+              PERFORM H999-EXIT
+           END-IF.
+       H110-END. EXIT.
+       H200-PROCESSING.
+           IF PRT-LINE-HDR-ID NOT = 'HDR' AND
+              PRT-LINE-TRL-ID NOT = 'TRL'
+              PERFORM H300-CLASSIFY
+           END-IF.
+           READ PRT-LINE.
+       H200-END. EXIT.
+      *PRT-LINE-HEADER/PRT-LINE-TRAILER, PRT-LINE-MEMBERS ile aynı FD
+      *altında aynı alanı paylaşan kayıt düzenleridir (COPY PRTLREC);
+      *başlık/kuyruk kaydını PRT-LINE-NUMBERS'ın sıfır olmasından
+      *değil, doğrudan PRT-LINE-HDR-ID/PRT-LINE-TRL-ID alanlarından
+      *tanımak gerekir - bir başlık kaydında PRT-LINE-NUMBERS, 'HDR'
+      *metninin ilk üç baytı ile bir sonraki baytın üst üste
+      *bindirilmesinden oluşur ve sıfır olmaz.
+       H300-CLASSIFY.
+           ADD 1 TO WS-TOTAL-COUNT.
+           EVALUATE TRUE
+              WHEN PRT-LINE-AGE-YEARS < 18
+                 ADD 1 TO WS-UNDER-18-COUNT
+              WHEN PRT-LINE-AGE-YEARS < 36
+                 ADD 1 TO WS-18-35-COUNT
+              WHEN PRT-LINE-AGE-YEARS < 61
+                 ADD 1 TO WS-36-60-COUNT
+              WHEN OTHER
+                 ADD 1 TO WS-OVER-60-COUNT
+           END-EVALUATE.
+       H300-END. EXIT.
+       H900-WRITE-REPORT.
+           MOVE SPACES TO SUMM-RPT-LINE.
+           MOVE 'AGE DISTRIBUTION SUMMARY' TO SUMM-RPT-LINE.
+           WRITE SUMM-RPT-LINE.
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-ED.
+           STRING 'TOTAL RECORDS      : ' WS-COUNT-ED
+              DELIMITED BY SIZE INTO SUMM-RPT-LINE.
+           WRITE SUMM-RPT-LINE.
+           PERFORM H910-WRITE-BRACKET-LINE.
+       H900-END. EXIT.
+       H910-WRITE-BRACKET-LINE.
+           MOVE WS-UNDER-18-COUNT TO WS-BRACKET-COUNT.
+           PERFORM H920-CALC-PERCENT.
+           STRING 'UNDER 18           : ' WS-COUNT-ED
+              '   ' WS-PERCENT-ED '%'
+              DELIMITED BY SIZE INTO SUMM-RPT-LINE.
+           WRITE SUMM-RPT-LINE.
+           MOVE WS-18-35-COUNT TO WS-BRACKET-COUNT.
+           PERFORM H920-CALC-PERCENT.
+           STRING '18 TO 35           : ' WS-COUNT-ED
+              '   ' WS-PERCENT-ED '%'
+              DELIMITED BY SIZE INTO SUMM-RPT-LINE.
+           WRITE SUMM-RPT-LINE.
+           MOVE WS-36-60-COUNT TO WS-BRACKET-COUNT.
+           PERFORM H920-CALC-PERCENT.
+           STRING '36 TO 60           : ' WS-COUNT-ED
+              '   ' WS-PERCENT-ED '%'
+              DELIMITED BY SIZE INTO SUMM-RPT-LINE.
+           WRITE SUMM-RPT-LINE.
+           MOVE WS-OVER-60-COUNT TO WS-BRACKET-COUNT.
+           PERFORM H920-CALC-PERCENT.
+           STRING 'OVER 60            : ' WS-COUNT-ED
+              '   ' WS-PERCENT-ED '%'
+              DELIMITED BY SIZE INTO SUMM-RPT-LINE.
+           WRITE SUMM-RPT-LINE.
+       H910-END. EXIT.
+      *Her yaş aralığı için sayaç ve yüzdeyi biçimlendirip bir rapor
+      *satırı olarak yazar.
+       H920-CALC-PERCENT.
+           MOVE WS-BRACKET-COUNT TO WS-COUNT-ED.
+           IF WS-TOTAL-COUNT = 0
+              MOVE 0 TO WS-PERCENT
+           ELSE
+              COMPUTE WS-PERCENT ROUNDED =
+                 (WS-BRACKET-COUNT * 100) / WS-TOTAL-COUNT
+           END-IF.
+           MOVE WS-PERCENT TO WS-PERCENT-ED.
+       H920-END. EXIT.
+      *WS-BRACKET-COUNT içine önce ilgili aralığın sayısı taşınır; bu
+      *paragraf onu toplam üzerinden yüzdeye çevirip basılabilir hale
+      *getirir.
+       H999-EXIT.
+           CLOSE PRT-LINE.
+           CLOSE SUMM-RPT.
+           STOP RUN.
+       H999-END. EXIT.
